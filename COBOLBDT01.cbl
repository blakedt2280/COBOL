@@ -8,21 +8,48 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
 
-           SELECT PAINT-EST
+           SELECT PAINT-EST-TRANS
                ASSIGN TO 'C:\COBOL\PAINTEST.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+           SELECT PAINT-EST
+               ASSIGN TO 'C:\COBOL\PAINTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PMST-EST-NO
+               FILE STATUS IS PAINT-MST-FILE-STATUS.
+
+           SELECT RATE-TABLE
+               ASSIGN TO 'C:\COBOL\RATETBL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-FILE-STATUS.
+
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOL\PJOBES.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT EXCPT-RPT
+               ASSIGN TO 'C:\COBOL\PJOBEXC.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT HICOST-RPT
+               ASSIGN TO 'C:\COBOL\PJOBHI.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PAINT-HIST
+               ASSIGN TO 'C:\COBOL\PAINTHST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-YR-MO
+               FILE STATUS IS PAINT-HIST-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
-       FD      PAINT-EST
+       FD      PAINT-EST-TRANS
                LABEL RECORD IS STANDARD
                DATA RECORD IS PAINT-REC
-               RECORD CONTAINS 55 CHARACTERS.
+               RECORD CONTAINS 78 CHARACTERS.
 
        01      PAINT-REC.
                05  PAINT-EST-NO        PIC X(4).
@@ -33,14 +60,74 @@
                05  PAINT-WALL-SQ-FT    PIC 9(4).
                05  PAINT-DOOR-SQ-FT    PIC 9(3).
                05  PAINT-PRICE-GAL     PIC 99V99.
+               05  PAINT-CUST-NAME     PIC X(25).
+               05  PAINT-JOB-ADDR      PIC X(30).
+
+       FD      PAINT-EST
+               LABEL RECORD IS STANDARD
+               DATA RECORD IS PAINT-MST-REC
+               RECORD CONTAINS 78 CHARACTERS.
+
+       01      PAINT-MST-REC.
+               05  PMST-EST-NO         PIC X(4).
+               05  PMST-DATE.
+                   10  PMST-YY         PIC 9(4).
+                   10  PMST-MM         PIC 99.
+                   10  PMST-DD         PIC 99.
+               05  PMST-WALL-SQ-FT     PIC 9(4).
+               05  PMST-DOOR-SQ-FT     PIC 9(3).
+               05  PMST-PRICE-GAL      PIC 99V99.
+               05  PMST-CUST-NAME      PIC X(25).
+               05  PMST-JOB-ADDR       PIC X(30).
+
+       FD      RATE-TABLE
+               LABEL RECORD IS STANDARD
+               DATA RECORD IS RATE-REC
+               RECORD CONTAINS 25 CHARACTERS.
+
+       01      RATE-REC.
+               05  RATE-EFF-DATE.
+                   10  RATE-EFF-YY     PIC 9(4).
+                   10  RATE-EFF-MM     PIC 99.
+                   10  RATE-EFF-DD     PIC 99.
+               05  RATE-LABOR-RATE     PIC 99V99.
+               05  RATE-COVERAGE-RATE  PIC 999V9.
+               05  RATE-SIGNOFF-AMT    PIC 9(7)V99.
 
        FD      PRTOUT
                LABEL RECORD IS OMITTED
-               RECORD CONTAINS 132 CHARACTERS
+               RECORD CONTAINS 193 CHARACTERS
                DATA RECORD IS PRTLINE
                LINAGE IS 60 WITH FOOTING AT 56.
 
-       01      PRTLINE                 PIC X(132).
+       01      PRTLINE                 PIC X(193).
+
+       FD      EXCPT-RPT
+               LABEL RECORD IS OMITTED
+               RECORD CONTAINS 80 CHARACTERS
+               DATA RECORD IS EXCPT-LINE.
+
+       01      EXCPT-LINE              PIC X(80).
+
+       FD      HICOST-RPT
+               LABEL RECORD IS OMITTED
+               RECORD CONTAINS 193 CHARACTERS
+               DATA RECORD IS HICOST-LINE
+               LINAGE IS 60 WITH FOOTING AT 56.
+
+       01      HICOST-LINE             PIC X(193).
+
+       FD      PAINT-HIST
+               LABEL RECORD IS STANDARD
+               DATA RECORD IS HIST-REC
+               RECORD CONTAINS 41 CHARACTERS.
+
+       01      HIST-REC.
+               05  HIST-YR-MO          PIC 9(6).
+               05  HIST-GALLONS        PIC 99999V99.
+               05  HIST-PAINT-COST     PIC 99999999V99.
+               05  HIST-LABOR          PIC 99999V99.
+               05  HIST-TTL            PIC 999999999V99.
 
        WORKING-STORAGE SECTION.
        01      WORK-AREA.
@@ -56,7 +143,31 @@
          05 C-GT-PAINT-COST            PIC 99999999V99.
          05 C-GT-LABOR                 PIC 99999V99.
          05 C-GT-TTL                   PIC 999999999V99.
-         
+         05 C-LABOR-RATE               PIC 99V99      VALUE 23.55.
+         05 C-COVERAGE-RATE            PIC 999V9      VALUE 115.0.
+         05 RATE-EOF-SW                PIC XXX        VALUE 'NO'.
+         05 RATE-FILE-STATUS           PIC XX         VALUE SPACES.
+         05 C-RATE-BEST-DATE           PIC 9(8)       VALUE ZEROS.
+         05 PAINT-MST-FILE-STATUS      PIC XX         VALUE SPACES.
+         05 PAINT-HIST-FILE-STATUS     PIC XX         VALUE SPACES.
+         05 EDIT-SW                    PIC XXX        VALUE 'YES'.
+         05 EXCPT-REASON               PIC X(35)      VALUE SPACES.
+         05 C-BADCTR                   PIC 999        VALUE 0.
+         05 C-SIGNOFF-AMT              PIC 9(7)V99    VALUE 5000.00.
+         05 HI-PCTR                    PIC 99         VALUE 0.
+         05 MTD-KEY                    PIC 9(6).
+         05 YTD-KEY                    PIC 9(6).
+         05 MTD-FOUND-SW               PIC XXX        VALUE 'NO'.
+         05 YTD-FOUND-SW               PIC XXX        VALUE 'NO'.
+         05 C-MTD-GALLONS              PIC 99999V99      VALUE 0.
+         05 C-MTD-PAINT-COST           PIC 99999999V99   VALUE 0.
+         05 C-MTD-LABOR                PIC 99999V99      VALUE 0.
+         05 C-MTD-TTL                  PIC 999999999V99  VALUE 0.
+         05 C-YTD-GALLONS              PIC 99999V99      VALUE 0.
+         05 C-YTD-PAINT-COST           PIC 99999999V99   VALUE 0.
+         05 C-YTD-LABOR                PIC 99999V99      VALUE 0.
+         05 C-YTD-TTL                  PIC 999999999V99  VALUE 0.
+
 
 
 
@@ -99,10 +210,15 @@
          05 FILLER                     PIC X(6)    VALUE "PRICE/".
          05 FILLER                     PIC X(11)   VALUE SPACES. 
          05 FILLER                     PIC X(5)    VALUE "PAINT".
-         05 FILLER                     PIC X(12)   VALUE SPACES. 
+         05 FILLER                     PIC X(12)   VALUE SPACES.
          05 FILLER                     PIC X(5)    VALUE "LABOR".
-         05 FILLER                     PIC X(12)   VALUE SPACES. 
+         05 FILLER                     PIC X(12)   VALUE SPACES.
          05 FILLER                     PIC X(5)    VALUE "TOTAL".
+         05 FILLER                     PIC X(3)    VALUE SPACES.
+         05 FILLER                     PIC X(8)    VALUE "CUSTOMER".
+         05 FILLER                     PIC X(20)   VALUE SPACES.
+         05 FILLER                     PIC X(3)    VALUE "JOB".
+         05 FILLER                     PIC X(27)   VALUE SPACES.
 
        01 COL-HDG2.
          05 FILLER                     PIC X       VALUE SPACES.
@@ -126,6 +242,11 @@
          05 FILLER                     PIC X(8)    VALUE "ESTIMATE".
          05 FILLER                     PIC X(9)    VALUE SPACES.
          05 FILLER                     PIC X(8)    VALUE "ESTIMATE".
+         05 FILLER                     PIC X(3)    VALUE SPACES.
+         05 FILLER                     PIC X(4)    VALUE "NAME".
+         05 FILLER                     PIC X(23)   VALUE SPACES.
+         05 FILLER                     PIC X(7)    VALUE "ADDRESS".
+         05 FILLER                     PIC X(24)   VALUE SPACES.
 
        01 DETAIL-LINE.
          05 FILLER                     PIC XX      VALUE SPACES.
@@ -144,8 +265,12 @@
          05 0-PAINT-EST                PIC 9(17).
          05 0-LBR-EST                  PIC 9(16).
          05 0-TTL-EST                  PIC 9(11).
+         05 FILLER                     PIC X(3)    VALUE SPACES.
+         05 0-PAINT-CUST-NAME          PIC X(25).
+         05 FILLER                     PIC X(3)    VALUE SPACES.
+         05 0-PAINT-JOB-ADDR           PIC X(30).
 
-       01 TTL-LINE. 
+       01 TTL-LINE.
         05 FILLER                      PIC X(34)     VALUE 
         "GRAND TOTALS:".
         05 FILLER                      PIC X(17)     VALUE 
@@ -159,8 +284,78 @@
         05 0-TTL-LBR-EST               PIC 9(13).
         05 FILLER                      PIC X(3)      VALUE SPACES.
         05 0-GT-EST                    PIC 9(14).
+        05 FILLER                      PIC X(61)     VALUE SPACES.
 
-       
+       01 MTD-LINE.
+        05 FILLER                      PIC X(54)     VALUE
+        "MONTH-TO-DATE TOTALS:".
+        05 FILLER                      PIC X(7)      VALUE SPACES.
+        05 0-MTD-GAL                   PIC 9(9).
+        05 FILLER                      PIC X(15)     VALUE SPACES.
+        05 0-MTD-PAINT-EST             PIC 9(13).
+        05 FILLER                      PIC X(4)      VALUE SPACES.
+        05 0-MTD-LBR-EST               PIC 9(13).
+        05 FILLER                      PIC X(3)      VALUE SPACES.
+        05 0-MTD-TTL                   PIC 9(14).
+        05 FILLER                      PIC X(61)     VALUE SPACES.
+
+       01 YTD-LINE.
+        05 FILLER                      PIC X(54)     VALUE
+        "YEAR-TO-DATE TOTALS:".
+        05 FILLER                      PIC X(7)      VALUE SPACES.
+        05 0-YTD-GAL                   PIC 9(9).
+        05 FILLER                      PIC X(15)     VALUE SPACES.
+        05 0-YTD-PAINT-EST             PIC 9(13).
+        05 FILLER                      PIC X(4)      VALUE SPACES.
+        05 0-YTD-LBR-EST               PIC 9(13).
+        05 FILLER                      PIC X(3)      VALUE SPACES.
+        05 0-YTD-TTL                   PIC 9(14).
+        05 FILLER                      PIC X(61)     VALUE SPACES.
+
+       01 EXCPT-TITLE.
+         05 FILLER                     PIC X(30)   VALUE
+         "PAINT ESTIMATE EXCEPTION LIST".
+         05 FILLER                     PIC X(50)   VALUE SPACES.
+
+       01 EXCPT-COL-HDG.
+         05 FILLER                     PIC X(8)    VALUE "ESTIMATE".
+         05 FILLER                     PIC X(5)    VALUE SPACES.
+         05 FILLER                     PIC X(13)   VALUE
+         "ESTIMATE DATE".
+         05 FILLER                     PIC X(9)    VALUE SPACES.
+         05 FILLER                     PIC X(20)   VALUE
+         "REASON FOR REJECTION".
+         05 FILLER                     PIC X(25)   VALUE SPACES.
+
+       01 EXCPT-DETAIL.
+         05 0-EXCPT-EST-NO             PIC X(11).
+         05 0-EXCPT-DATE.
+             10  0-EXCPT-MM            PIC 99.
+             10  0-EXCPT-DD            PIC 99.
+             10  0-EXCPT-YY            PIC 9(4).
+         05 FILLER                     PIC X(9)    VALUE SPACES.
+         05 0-EXCPT-REASON             PIC X(35).
+         05 FILLER                     PIC X(10)   VALUE SPACES.
+
+       01 EXCPT-TOTAL-LINE.
+         05 FILLER                     PIC X(25)   VALUE
+         "TOTAL EXCEPTIONS:".
+         05 0-BADCTR                   PIC ZZ9.
+         05 FILLER                     PIC X(52)   VALUE SPACES.
+
+       01 HICOST-TITLE.
+         05 FILLER                     PIC X(6)    VALUE 'DATE:'.
+         05 0-HI-MM                    PIC 99.
+         05 FILLER                     PIC X       VALUE '/'.
+         05 0-HI-DD                    PIC 99.
+         05 FILLER                     PIC X       VALUE '/'.
+         05 0-HI-YY                    PIC 9(4).
+         05 FILLER                     PIC X(20)   VALUE SPACES.
+         05 FILLER                     PIC X(38)   VALUE
+         "ESTIMATES REQUIRING MANAGER SIGN-OFF".
+         05 FILLER                     PIC X(50)   VALUE SPACES.
+         05 FILLER                     PIC X(6)    VALUE "PAGE:".
+         05 0-HI-PCTR                  PIC Z9.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -171,30 +366,156 @@
            STOP RUN.
 
        1000-INIT.
-           OPEN INPUT PAINT-EST.
+           OPEN INPUT PAINT-EST-TRANS.
+           PERFORM 1010-OPEN-PAINT-EST.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCPT-RPT.
+           OPEN OUTPUT HICOST-RPT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
 
            MOVE I-YY TO 0-YY.
            MOVE I-MM TO 0-MM.
            MOVE I-DD TO 0-DD.
+           MOVE I-YY TO 0-HI-YY.
+           MOVE I-MM TO 0-HI-MM.
+           MOVE I-DD TO 0-HI-DD.
 
+           WRITE EXCPT-LINE FROM EXCPT-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCPT-LINE FROM EXCPT-COL-HDG
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM 1100-LOAD-RATES.
+           PERFORM 1200-LOAD-HISTORY.
            PERFORM 9000-READ.
-           PERFORM 9100-HDGS. 
+           PERFORM 9100-HDGS.
+           PERFORM 9200-HICOST-HDGS.
+
+       1010-OPEN-PAINT-EST.
+           OPEN I-O PAINT-EST.
+           IF PAINT-MST-FILE-STATUS = '35'
+               OPEN OUTPUT PAINT-EST
+               CLOSE PAINT-EST
+               OPEN I-O PAINT-EST
+           END-IF.
+
+       1200-LOAD-HISTORY.
+           PERFORM 1210-OPEN-PAINT-HIST.
+           COMPUTE MTD-KEY = I-YY * 100 + I-MM.
+           COMPUTE YTD-KEY = I-YY * 100.
+
+           MOVE MTD-KEY TO HIST-YR-MO.
+           READ PAINT-HIST
+               INVALID KEY
+                   MOVE 'NO' TO MTD-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'YES' TO MTD-FOUND-SW
+                   MOVE HIST-GALLONS TO C-MTD-GALLONS
+                   MOVE HIST-PAINT-COST TO C-MTD-PAINT-COST
+                   MOVE HIST-LABOR TO C-MTD-LABOR
+                   MOVE HIST-TTL TO C-MTD-TTL
+           END-READ.
+
+           MOVE YTD-KEY TO HIST-YR-MO.
+           READ PAINT-HIST
+               INVALID KEY
+                   MOVE 'NO' TO YTD-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'YES' TO YTD-FOUND-SW
+                   MOVE HIST-GALLONS TO C-YTD-GALLONS
+                   MOVE HIST-PAINT-COST TO C-YTD-PAINT-COST
+                   MOVE HIST-LABOR TO C-YTD-LABOR
+                   MOVE HIST-TTL TO C-YTD-TTL
+           END-READ.
+
+       1210-OPEN-PAINT-HIST.
+           OPEN I-O PAINT-HIST.
+           IF PAINT-HIST-FILE-STATUS = '35'
+               OPEN OUTPUT PAINT-HIST
+               CLOSE PAINT-HIST
+               OPEN I-O PAINT-HIST
+           END-IF.
+
+       1100-LOAD-RATES.
+           MOVE ZEROS TO C-RATE-BEST-DATE.
+           OPEN INPUT RATE-TABLE.
+           IF RATE-FILE-STATUS = '00'
+               PERFORM 1110-READ-RATE
+               PERFORM 1120-APPLY-RATE
+                   UNTIL RATE-EOF-SW = 'YES'
+               CLOSE RATE-TABLE
+           ELSE
+               MOVE 'YES' TO RATE-EOF-SW
+           END-IF.
+
+       1110-READ-RATE.
+           READ RATE-TABLE
+               AT END
+                   MOVE 'YES' TO RATE-EOF-SW.
+
+       1120-APPLY-RATE.
+           IF RATE-EFF-DATE NOT > I-DATE
+               AND RATE-EFF-DATE NOT < C-RATE-BEST-DATE
+               MOVE RATE-EFF-DATE TO C-RATE-BEST-DATE
+               MOVE RATE-LABOR-RATE TO C-LABOR-RATE
+               MOVE RATE-COVERAGE-RATE TO C-COVERAGE-RATE
+               MOVE RATE-SIGNOFF-AMT TO C-SIGNOFF-AMT.
+           PERFORM 1110-READ-RATE.
 
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           PERFORM 2050-EDIT-CHECKS.
+           IF EDIT-SW = 'YES'
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+               PERFORM 2260-HICOST-OUTPUT
+           ELSE
+               PERFORM 2250-EXCEPTION-OUTPUT.
            PERFORM 9000-READ.
 
+       2050-EDIT-CHECKS.
+           MOVE 'YES' TO EDIT-SW.
+           MOVE SPACES TO EXCPT-REASON.
+           EVALUATE TRUE
+               WHEN PAINT-EST-NO NOT NUMERIC
+                   MOVE 'NO' TO EDIT-SW
+                   MOVE 'ESTIMATE NUMBER NOT NUMERIC' TO EXCPT-REASON
+               WHEN PAINT-DOOR-SQ-FT > PAINT-WALL-SQ-FT
+                   MOVE 'NO' TO EDIT-SW
+                   MOVE 'DOOR SQ FT EXCEEDS WALL SQ FT'
+                       TO EXCPT-REASON
+               WHEN PAINT-PRICE-GAL NOT NUMERIC OR
+                    PAINT-PRICE-GAL = ZERO
+                   MOVE 'NO' TO EDIT-SW
+                   MOVE 'PRICE PER GALLON ZERO OR BLANK'
+                       TO EXCPT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           IF EDIT-SW = 'YES'
+               PERFORM 2060-CHECK-DUPLICATE.
+
+       2060-CHECK-DUPLICATE.
+           MOVE PAINT-EST-NO TO PMST-EST-NO.
+           MOVE PAINT-DATE TO PMST-DATE.
+           MOVE PAINT-WALL-SQ-FT TO PMST-WALL-SQ-FT.
+           MOVE PAINT-DOOR-SQ-FT TO PMST-DOOR-SQ-FT.
+           MOVE PAINT-PRICE-GAL TO PMST-PRICE-GAL.
+           MOVE PAINT-CUST-NAME TO PMST-CUST-NAME.
+           MOVE PAINT-JOB-ADDR TO PMST-JOB-ADDR.
+           WRITE PAINT-MST-REC
+               INVALID KEY
+                   MOVE 'NO' TO EDIT-SW
+                   MOVE 'DUPLICATE ESTIMATE NUMBER' TO EXCPT-REASON.
+
        2100-CALCS.
            ADD 1 TO C-ECTR.
-           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING 
+           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING
            C-PAINT-WALL-SQ-FT.
-           COMPUTE C-GALLONS ROUNDED = C-PAINT-WALL-SQ-FT/115. 
+           COMPUTE C-GALLONS ROUNDED =
+               C-PAINT-WALL-SQ-FT / C-COVERAGE-RATE.
            COMPUTE C-PAINT-COST = C-GALLONS * PAINT-PRICE-GAL.
-           COMPUTE C-LABOR-COST = 23.55 * (C-GALLONS * 3).
+           COMPUTE C-LABOR-COST = C-LABOR-RATE * (C-GALLONS * 3).
            ADD C-PAINT-COST TO C-LABOR-COST GIVING C-TOTAL-COST.
            ADD C-GALLONS TO C-GT-GALLONS.
            ADD C-PAINT-COST TO C-GT-PAINT-COST.
@@ -203,7 +524,9 @@
 
        2200-OUTPUT.
            MOVE PAINT-EST-NO TO 0-PAINT-EST-NO.
-           MOVE PAINT-DATE TO 0-PAINT-DATE.
+           MOVE PAINT-MM TO 0-PAINT-MM.
+           MOVE PAINT-DD TO 0-PAINT-DD.
+           MOVE PAINT-YY TO 0-PAINT-YY.
            MOVE C-PAINT-WALL-SQ-FT TO 0-PAINT-WALL-SQ-FT.
            MOVE PAINT-DOOR-SQ-FT TO 0-PAINT-DOOR-SQ-FT.
            MOVE PAINT-WALL-SQ-FT TO 0-PAINT-TTL-SQ-FT.
@@ -212,18 +535,46 @@
            MOVE C-PAINT-COST TO 0-PAINT-EST.
            MOVE C-LABOR-COST TO 0-LBR-EST.
            MOVE C-TOTAL-COST TO 0-TTL-EST.
+           MOVE PAINT-CUST-NAME TO 0-PAINT-CUST-NAME.
+           MOVE PAINT-JOB-ADDR TO 0-PAINT-JOB-ADDR.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM 9100-HDGS.
 
+       2250-EXCEPTION-OUTPUT.
+           ADD 1 TO C-BADCTR.
+           MOVE PAINT-EST-NO TO 0-EXCPT-EST-NO.
+           MOVE PAINT-YY TO 0-EXCPT-YY.
+           MOVE PAINT-MM TO 0-EXCPT-MM.
+           MOVE PAINT-DD TO 0-EXCPT-DD.
+           MOVE EXCPT-REASON TO 0-EXCPT-REASON.
+
+           WRITE EXCPT-LINE FROM EXCPT-DETAIL
+               AFTER ADVANCING 1 LINE.
+
+       2260-HICOST-OUTPUT.
+           IF C-TOTAL-COST > C-SIGNOFF-AMT
+               WRITE HICOST-LINE FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9200-HICOST-HDGS.
+
        3000-CLOSING.
            PERFORM 9500-GRAND-TOTALS.
+           PERFORM 9600-HISTORY-TOTALS.
+           MOVE C-BADCTR TO 0-BADCTR.
+           WRITE EXCPT-LINE FROM EXCPT-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           CLOSE PAINT-EST-TRANS.
            CLOSE PAINT-EST.
+           CLOSE EXCPT-RPT.
+           CLOSE HICOST-RPT.
+           CLOSE PAINT-HIST.
 
        9000-READ.
-           READ PAINT-EST
+           READ PAINT-EST-TRANS
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
@@ -237,6 +588,16 @@
            WRITE PRTLINE FROM COL-HDG2
                AFTER ADVANCING 1 LINE.
 
+       9200-HICOST-HDGS.
+           ADD 1 TO HI-PCTR.
+           MOVE HI-PCTR TO 0-HI-PCTR.
+           WRITE HICOST-LINE FROM HICOST-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE HICOST-LINE FROM COL-HDG1
+               AFTER ADVANCING 2 LINES.
+           WRITE HICOST-LINE FROM COL-HDG2
+               AFTER ADVANCING 1 LINE.
+
        9500-GRAND-TOTALS.
            MOVE C-ECTR TO 0-ECTR.
            MOVE C-GT-GALLONS TO 0-TTL-GAL.
@@ -244,8 +605,47 @@
            MOVE C-GT-LABOR TO 0-TTL-LBR-EST.
            MOVE C-GT-TTL TO 0-GT-EST.
 
-           WRITE PRTLINE FROM TTL-LINE. 
-           
+           WRITE PRTLINE FROM TTL-LINE.
+
+       9600-HISTORY-TOTALS.
+           ADD C-GT-GALLONS TO C-MTD-GALLONS C-YTD-GALLONS.
+           ADD C-GT-PAINT-COST TO C-MTD-PAINT-COST C-YTD-PAINT-COST.
+           ADD C-GT-LABOR TO C-MTD-LABOR C-YTD-LABOR.
+           ADD C-GT-TTL TO C-MTD-TTL C-YTD-TTL.
+
+           MOVE MTD-KEY TO HIST-YR-MO.
+           MOVE C-MTD-GALLONS TO HIST-GALLONS.
+           MOVE C-MTD-PAINT-COST TO HIST-PAINT-COST.
+           MOVE C-MTD-LABOR TO HIST-LABOR.
+           MOVE C-MTD-TTL TO HIST-TTL.
+           IF MTD-FOUND-SW = 'YES'
+               REWRITE HIST-REC
+           ELSE
+               WRITE HIST-REC.
+
+           MOVE YTD-KEY TO HIST-YR-MO.
+           MOVE C-YTD-GALLONS TO HIST-GALLONS.
+           MOVE C-YTD-PAINT-COST TO HIST-PAINT-COST.
+           MOVE C-YTD-LABOR TO HIST-LABOR.
+           MOVE C-YTD-TTL TO HIST-TTL.
+           IF YTD-FOUND-SW = 'YES'
+               REWRITE HIST-REC
+           ELSE
+               WRITE HIST-REC.
+
+           MOVE C-MTD-GALLONS TO 0-MTD-GAL.
+           MOVE C-MTD-PAINT-COST TO 0-MTD-PAINT-EST.
+           MOVE C-MTD-LABOR TO 0-MTD-LBR-EST.
+           MOVE C-MTD-TTL TO 0-MTD-TTL.
+           WRITE PRTLINE FROM MTD-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE C-YTD-GALLONS TO 0-YTD-GAL.
+           MOVE C-YTD-PAINT-COST TO 0-YTD-PAINT-EST.
+           MOVE C-YTD-LABOR TO 0-YTD-LBR-EST.
+           MOVE C-YTD-TTL TO 0-YTD-TTL.
+           WRITE PRTLINE FROM YTD-LINE
+               AFTER ADVANCING 2 LINES.
 
 
 
