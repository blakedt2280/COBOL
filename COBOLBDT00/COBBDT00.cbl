@@ -13,14 +13,49 @@
                ASSIGN TO 'C:\COBOL\STDNTMST.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORTED-STUDENT-MASTER
+               ASSIGN TO 'C:\COBOL\STDNTSRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO 'C:\COBOL\STDNTSRT.WRK'.
+
+           SELECT ROSTER-CTL
+               ASSIGN TO 'C:\COBOL\STDNTCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOL\STDNTRPT.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT REJECT-RPT
+               ASSIGN TO 'C:\COBOL\STDNTREJ.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION. 
 
        FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS STDNT-RAW-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01  STDNT-RAW-REC       PIC X(49).
+
+       SD  SORT-FILE
+           DATA RECORD IS SD-REC.
+
+       01  SD-REC.
+           05  SD-ID           PIC X(7).
+           05  SD-NAME.
+               10  SD-LNAME    PIC X(15).
+               10  SD-FNAME    PIC X(15).
+               10  SD-INIT     PIC X.
+           05  SD-GPA          PIC 9V99.
+           05  SD-START-SALARY PIC 9(6)V99.
+
+       FD  SORTED-STUDENT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
            RECORD CONTAINS 49 CHARACTERS.
@@ -34,6 +69,13 @@
            05  I-GPA           PIC 9V99.
            05  I-START-SALARY  PIC 9(6)V99.
 
+       FD  ROSTER-CTL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-REC
+           RECORD CONTAINS 1 CHARACTERS.
+
+       01  CTL-REC             PIC X.
+
        FD  PRTOUT
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
@@ -42,11 +84,29 @@
 
        01  PRTLINE             PIC X(132).
 
+       FD  REJECT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJ-LINE.
+
+       01  REJ-LINE             PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  C-SCTR          PIC 999     VALUE 0.
            05  C-PCTR          PIC 99      VALUE ZERO.
            05  MORE-RECS       PIC XXX     VALUE 'YES'.
+           05  C-DEAN-CTR      PIC 999     VALUE 0.
+           05  SORT-OPTION     PIC X       VALUE 'L'.
+               88  SORT-BY-GPA             VALUE 'G'.
+           05  CTL-FILE-STATUS PIC XX      VALUE SPACES.
+           05  C-MIN-SALARY    PIC 9(6)V99 VALUE 999999.99.
+           05  C-MAX-SALARY    PIC 9(6)V99 VALUE ZERO.
+           05  C-TTL-SALARY    PIC 9(9)V99 VALUE ZERO.
+           05  C-AVG-SALARY    PIC 9(6)V99 VALUE ZERO.
+           05  C-REJCTR        PIC 999     VALUE 0.
+           05  EDIT-SW         PIC XXX     VALUE 'YES'.
+           05  REJ-REASON      PIC X(30)   VALUE SPACES.
 
        01  CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -102,6 +162,64 @@
          05 0-SCTR             PIC ZZ9.
          05 FILLER             PIC X(60)   VALUE SPACES.
 
+       01 DEAN-LINE.
+         05 FILLER             PIC X(54)   VALUE SPACES.
+         05 FILLER             PIC X(20)
+             VALUE 'DEAN''S LIST (3.50+):'.
+         05 0-DEAN-CTR         PIC ZZ9.
+         05 FILLER             PIC X(55)   VALUE SPACES.
+
+       01 SALARY-TITLE-LINE.
+         05 FILLER             PIC X(54)   VALUE SPACES.
+         05 FILLER             PIC X(30)
+             VALUE 'STARTING SALARY STATISTICS:'.
+         05 FILLER             PIC X(48)   VALUE SPACES.
+
+       01 SALARY-MIN-LINE.
+         05 FILLER             PIC X(54)   VALUE SPACES.
+         05 FILLER             PIC X(15)   VALUE 'MINIMUM:'.
+         05 0-MIN-SALARY       PIC $ZZZ,ZZZ.99.
+         05 FILLER             PIC X(52)   VALUE SPACES.
+
+       01 SALARY-MAX-LINE.
+         05 FILLER             PIC X(54)   VALUE SPACES.
+         05 FILLER             PIC X(15)   VALUE 'MAXIMUM:'.
+         05 0-MAX-SALARY       PIC $ZZZ,ZZZ.99.
+         05 FILLER             PIC X(52)   VALUE SPACES.
+
+       01 SALARY-AVG-LINE.
+         05 FILLER             PIC X(54)   VALUE SPACES.
+         05 FILLER             PIC X(15)   VALUE 'AVERAGE:'.
+         05 0-AVG-SALARY       PIC $ZZZ,ZZZ.99.
+         05 FILLER             PIC X(52)   VALUE SPACES.
+
+       01 REJ-TITLE.
+         05 FILLER             PIC X(24)   VALUE
+         'STUDENT REJECT LISTING'.
+         05 FILLER             PIC X(108)  VALUE SPACES.
+
+       01 REJ-COL-HDG.
+         05 FILLER             PIC X(2)    VALUE SPACES.
+         05 FILLER             PIC X(2)    VALUE 'ID'.
+         05 FILLER             PIC X(23)   VALUE SPACES.
+         05 FILLER             PIC X(9)    VALUE 'LAST NAME'.
+         05 FILLER             PIC X(26)   VALUE SPACES.
+         05 FILLER             PIC X(20)   VALUE
+         'REASON FOR REJECTION'.
+         05 FILLER             PIC X(50)   VALUE SPACES.
+
+       01 REJ-DETAIL.
+         05 0-REJ-ID           PIC X(27).
+         05 0-REJ-LNAME        PIC X(15).
+         05 FILLER             PIC X(20)   VALUE SPACES.
+         05 0-REJ-REASON       PIC X(30).
+         05 FILLER             PIC X(40)   VALUE SPACES.
+
+       01 REJ-TOTAL-LINE.
+         05 FILLER             PIC X(20)   VALUE 'TOTAL REJECTS:'.
+         05 0-REJCTR           PIC ZZ9.
+         05 FILLER             PIC X(109)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT. 
@@ -111,24 +229,90 @@
            STOP RUN. 
 
        1000-INIT.
-           OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT. 
+           PERFORM 1050-READ-SORT-OPTION.
+           PERFORM 1060-SORT-MASTER.
+
+           OPEN INPUT SORTED-STUDENT-MASTER.
+           OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT REJECT-RPT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO 0-YY.
            MOVE I-MM TO 0-MM.
            MOVE I-DD TO 0-DD.
 
+           WRITE REJ-LINE FROM REJ-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE REJ-LINE FROM REJ-COL-HDG
+               AFTER ADVANCING 2 LINES.
+
            PERFORM 9000-READ.
-           PERFORM 9100-HDGS. 
-       
+           PERFORM 9100-HDGS.
+
+       1050-READ-SORT-OPTION.
+           MOVE 'L' TO SORT-OPTION.
+           OPEN INPUT ROSTER-CTL.
+           IF CTL-FILE-STATUS = '00'
+               READ ROSTER-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-REC = 'G'
+                           MOVE 'G' TO SORT-OPTION
+                       END-IF
+               END-READ
+               CLOSE ROSTER-CTL
+           END-IF.
+
+       1060-SORT-MASTER.
+           IF SORT-BY-GPA
+               SORT SORT-FILE
+                   ON DESCENDING KEY SD-GPA
+                   USING STUDENT-MASTER
+                   GIVING SORTED-STUDENT-MASTER
+           ELSE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SD-LNAME
+                   USING STUDENT-MASTER
+                   GIVING SORTED-STUDENT-MASTER
+           END-IF.
+
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           PERFORM 2050-EDIT-CHECKS.
+           IF EDIT-SW = 'YES'
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+           ELSE
+               PERFORM 2250-REJECT-OUTPUT
+           END-IF.
            PERFORM 9000-READ.
 
+       2050-EDIT-CHECKS.
+           MOVE 'YES' TO EDIT-SW.
+           MOVE SPACES TO REJ-REASON.
+           EVALUATE TRUE
+               WHEN I-ID = SPACES
+                   MOVE 'NO' TO EDIT-SW
+                   MOVE 'STUDENT ID IS BLANK' TO REJ-REASON
+               WHEN I-GPA NOT NUMERIC OR I-GPA > 4.00
+                   MOVE 'NO' TO EDIT-SW
+                   MOVE 'GPA NOT IN RANGE 0.00-4.00' TO REJ-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
        2100-CALCS.
            ADD 1 TO C-SCTR.
+           IF I-GPA >= 3.50
+               ADD 1 TO C-DEAN-CTR
+           END-IF.
+           IF I-START-SALARY < C-MIN-SALARY
+               MOVE I-START-SALARY TO C-MIN-SALARY
+           END-IF.
+           IF I-START-SALARY > C-MAX-SALARY
+               MOVE I-START-SALARY TO C-MAX-SALARY
+           END-IF.
+           ADD I-START-SALARY TO C-TTL-SALARY.
 
        2200-OUTPUT.
            MOVE I-ID TO 0-ID.
@@ -139,19 +323,58 @@
            
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
-                   AT EOP 
+                   AT EOP
                        PERFORM 9100-HDGS.
 
+       2250-REJECT-OUTPUT.
+           ADD 1 TO C-REJCTR.
+           MOVE I-ID TO 0-REJ-ID.
+           MOVE I-LNAME TO 0-REJ-LNAME.
+           MOVE REJ-REASON TO 0-REJ-REASON.
+           WRITE REJ-LINE FROM REJ-DETAIL
+               AFTER ADVANCING 1 LINE.
+
        3000-CLOSING.
            MOVE C-SCTR TO 0-SCTR.
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
-           CLOSE STUDENT-MASTER PRTOUT.
+           MOVE C-DEAN-CTR TO 0-DEAN-CTR.
+           WRITE PRTLINE FROM DEAN-LINE
+               AFTER ADVANCING 2 LINES.
+
+           IF C-SCTR > ZERO
+               DIVIDE C-TTL-SALARY BY C-SCTR GIVING C-AVG-SALARY
+           END-IF.
+           WRITE PRTLINE FROM SALARY-TITLE-LINE
+               AFTER ADVANCING 2 LINES.
+           IF C-SCTR > ZERO
+               MOVE C-MIN-SALARY TO 0-MIN-SALARY
+           ELSE
+               MOVE ZERO TO 0-MIN-SALARY
+           END-IF.
+           WRITE PRTLINE FROM SALARY-MIN-LINE
+               AFTER ADVANCING 1 LINE.
+           IF C-SCTR > ZERO
+               MOVE C-MAX-SALARY TO 0-MAX-SALARY
+           ELSE
+               MOVE ZERO TO 0-MAX-SALARY
+           END-IF.
+           WRITE PRTLINE FROM SALARY-MAX-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE C-AVG-SALARY TO 0-AVG-SALARY.
+           WRITE PRTLINE FROM SALARY-AVG-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE C-REJCTR TO 0-REJCTR.
+           WRITE REJ-LINE FROM REJ-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           CLOSE SORTED-STUDENT-MASTER PRTOUT REJECT-RPT.
 
 
        9000-READ.
-           READ STUDENT-MASTER
+           READ SORTED-STUDENT-MASTER
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
