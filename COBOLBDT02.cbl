@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBBDT02.
+       DATE-WRITTEN.   01/15/20.
+       AUTHOR.         BLAKE TURNER.
+       DATE-COMPILED.
+      *THIS PROGRAM READS THE STUDENT MASTER AND PAINT ESTIMATE
+      *MASTER FILES AND WRITES COMMA-DELIMITED EXTRACT FILES,
+      *WITH HEADER ROWS, FOR IMPORT INTO A SPREADSHEET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'C:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STDNT-MST-FILE-STATUS.
+
+           SELECT PAINT-EST
+               ASSIGN TO 'C:\COBOL\PAINTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PMST-EST-NO
+               FILE STATUS IS PAINT-MST-FILE-STATUS.
+
+           SELECT STUDENT-CSV
+               ASSIGN TO 'C:\COBOL\STDNTMST.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAINT-CSV
+               ASSIGN TO 'C:\COBOL\PAINTMST.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD      STUDENT-MASTER
+               LABEL RECORD IS STANDARD
+               DATA RECORD IS I-REC
+               RECORD CONTAINS 49 CHARACTERS.
+
+       01      I-REC.
+               05  I-ID                PIC X(7).
+               05  I-NAME.
+                   10  I-LNAME         PIC X(15).
+                   10  I-FNAME         PIC X(15).
+                   10  I-INIT          PIC X.
+               05  I-GPA               PIC 9V99.
+               05  I-START-SALARY      PIC 9(6)V99.
+
+       FD      PAINT-EST
+               LABEL RECORD IS STANDARD
+               DATA RECORD IS PAINT-MST-REC
+               RECORD CONTAINS 78 CHARACTERS.
+
+       01      PAINT-MST-REC.
+               05  PMST-EST-NO         PIC X(4).
+               05  PMST-DATE.
+                   10  PMST-YY         PIC 9(4).
+                   10  PMST-MM         PIC 99.
+                   10  PMST-DD         PIC 99.
+               05  PMST-WALL-SQ-FT     PIC 9(4).
+               05  PMST-DOOR-SQ-FT     PIC 9(3).
+               05  PMST-PRICE-GAL      PIC 99V99.
+               05  PMST-CUST-NAME      PIC X(25).
+               05  PMST-JOB-ADDR       PIC X(30).
+
+       FD      STUDENT-CSV
+               LABEL RECORD IS OMITTED
+               RECORD CONTAINS 100 CHARACTERS
+               DATA RECORD IS STUDENT-CSV-LINE.
+
+       01      STUDENT-CSV-LINE        PIC X(100).
+
+       FD      PAINT-CSV
+               LABEL RECORD IS OMITTED
+               RECORD CONTAINS 120 CHARACTERS
+               DATA RECORD IS PAINT-CSV-LINE.
+
+       01      PAINT-CSV-LINE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01      WORK-AREA.
+         05 STDNT-EOF-SW                PIC XXX     VALUE 'NO'.
+         05 PAINT-EOF-SW                PIC XXX     VALUE 'NO'.
+         05 C-STDNT-CTR                 PIC 999     VALUE 0.
+         05 C-PAINT-CTR                 PIC 999     VALUE 0.
+         05 PAINT-MST-FILE-STATUS       PIC XX      VALUE SPACES.
+         05 STDNT-MST-FILE-STATUS       PIC XX      VALUE SPACES.
+
+       01      CSV-COMMA                PIC X       VALUE ','.
+
+       01      CSV-GPA-ED               PIC 9.99.
+       01      CSV-SALARY-ED            PIC 9(6).99.
+       01      CSV-PRICE-ED             PIC 99.99.
+       01      CSV-DATE-ED              PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-STUDENT-EXPORT
+               UNTIL STDNT-EOF-SW = 'YES'.
+           PERFORM 3000-PAINT-EXPORT
+               UNTIL PAINT-EOF-SW = 'YES'.
+           PERFORM 4000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT STUDENT-MASTER.
+           OPEN INPUT PAINT-EST.
+           OPEN OUTPUT STUDENT-CSV.
+           OPEN OUTPUT PAINT-CSV.
+
+           MOVE 'ID,LAST NAME,FIRST NAME,INITIAL,GPA,START SALARY'
+               TO STUDENT-CSV-LINE.
+           WRITE STUDENT-CSV-LINE.
+
+           MOVE SPACES TO PAINT-CSV-LINE.
+           STRING 'ESTIMATE NO,ESTIMATE DATE,WALL SQ FT,DOOR SQ FT,'
+                       DELIMITED BY SIZE
+                  'PRICE PER GALLON,CUSTOMER NAME,JOB ADDRESS'
+                       DELIMITED BY SIZE
+               INTO PAINT-CSV-LINE.
+           WRITE PAINT-CSV-LINE.
+
+           IF STDNT-MST-FILE-STATUS = '35'
+               MOVE 'YES' TO STDNT-EOF-SW
+           ELSE
+               PERFORM 9000-READ-STUDENT
+           END-IF.
+           IF PAINT-MST-FILE-STATUS = '35'
+               MOVE 'YES' TO PAINT-EOF-SW
+           ELSE
+               PERFORM 9010-READ-PAINT
+           END-IF.
+
+       2000-STUDENT-EXPORT.
+           ADD 1 TO C-STDNT-CTR.
+           MOVE SPACES TO STUDENT-CSV-LINE.
+           MOVE I-GPA TO CSV-GPA-ED.
+           MOVE I-START-SALARY TO CSV-SALARY-ED.
+
+           STRING I-ID              DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  I-LNAME           DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  I-FNAME           DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  I-INIT            DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  CSV-GPA-ED        DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  CSV-SALARY-ED     DELIMITED BY SIZE
+               INTO STUDENT-CSV-LINE.
+
+           WRITE STUDENT-CSV-LINE.
+           PERFORM 9000-READ-STUDENT.
+
+       3000-PAINT-EXPORT.
+           ADD 1 TO C-PAINT-CTR.
+           MOVE SPACES TO PAINT-CSV-LINE.
+           STRING PMST-YY DELIMITED BY SIZE
+                  '/'    DELIMITED BY SIZE
+                  PMST-MM DELIMITED BY SIZE
+                  '/'    DELIMITED BY SIZE
+                  PMST-DD DELIMITED BY SIZE
+               INTO CSV-DATE-ED.
+           MOVE PMST-PRICE-GAL TO CSV-PRICE-ED.
+
+           STRING PMST-EST-NO       DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  CSV-DATE-ED       DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  PMST-WALL-SQ-FT   DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  PMST-DOOR-SQ-FT   DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  CSV-PRICE-ED      DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  PMST-CUST-NAME    DELIMITED BY SIZE
+                  CSV-COMMA         DELIMITED BY SIZE
+                  PMST-JOB-ADDR     DELIMITED BY SIZE
+               INTO PAINT-CSV-LINE.
+
+           WRITE PAINT-CSV-LINE.
+           PERFORM 9010-READ-PAINT.
+
+       4000-CLOSING.
+           IF STDNT-MST-FILE-STATUS NOT = '35'
+               CLOSE STUDENT-MASTER
+           END-IF.
+           IF PAINT-MST-FILE-STATUS NOT = '35'
+               CLOSE PAINT-EST
+           END-IF.
+           CLOSE STUDENT-CSV.
+           CLOSE PAINT-CSV.
+
+       9000-READ-STUDENT.
+           READ STUDENT-MASTER
+               AT END
+                   MOVE 'YES' TO STDNT-EOF-SW.
+
+       9010-READ-PAINT.
+           READ PAINT-EST NEXT RECORD
+               AT END
+                   MOVE 'YES' TO PAINT-EOF-SW.
